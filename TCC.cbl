@@ -1,291 +1,979 @@
-      ******************************************************************
-      * Author: Peresin Tomas Ignacio
-      * Date: 2022
-      * Purpose: Trabajo Comprension de Contenidos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TCC-Peresin.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT VENTA ASSIGN TO "VENTA.DAT"
-           ORGANIZATION IS INDEXED
-           RECORD KEY IS ID-PRODUCTO
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ESTADO.
-
-           SELECT PROVEEDOR ASSIGN TO "PROVEEDOR.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS ESTADO.
-
-           SELECT RUBRO ASSIGN TO "RUBRO.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS ESTADO.
-       DATA DIVISION.
-       FILE SECTION.
-           FD VENTA.
-           01 REG-VENTA.
-               03 ID-PRODUCTO PIC 999.
-               03 NOMBRE PIC X(15).
-               03 FECHA-VENTA.
-                   10 ANIO PIC 9(4).
-                   10 MES PIC  9(2).
-                   10 DIA PIC  9(2).
-               03 TOTAL-VENDIDO PIC 999.
-               03 ID-PROVEEDOR-V PIC 999.
-               03 ID-RUBRO-V PIC 999.
-
-           FD PROVEEDOR.
-           01 REG-PROVEEDOR.
-               03 ID-PROVEEDOR PIC 999.
-               03 NOMBRE PIC A(15).
-               03 APELLIDO PIC A(15).
-               03 EMAIL PIC X(20).
-               03 NRO-CELULAR PIC X9(13).
-
-           FD RUBRO.
-           01 REG-RUBRO.
-               03 ID-RUBRO PIC 999.
-               03 DESCRIPCION PIC X(30).
-
-       WORKING-STORAGE SECTION.
-           77 OP-MENU PIC 9 VALUE 9.
-           77 BANDERA PIC 9 VALUE 9.
-           77 ESTADO PIC 99.
-           77 OP-USUARIO PIC 9 VALUE 9.
-
-           01 REG-VENTA-VC.
-               03 ID-PRODUCTO-VC PIC 999.
-               03 NOMBRE-VC PIC X(15).
-               03 FECHA-VENTA-VC.
-                   10 ANIO-VC PIC 9(4).
-                   10 MES-VC PIC  9(2).
-                   10 DIA-VC PIC  9(2).
-               03 TOTAL-VENDIDO-VC PIC 999.
-               03 ID-PROVEEDOR-VC PIC 999.
-               03 ID-RUBRO-VC PIC 999.
-
-           01 REG-PROVEEDOR-PC.
-               03 ID-PROVEEDOR-PC PIC 999.
-               03 NOMBRE-PC PIC A(15).
-               03 APELLIDO-PC PIC A(15).
-               03 EMAIL-PC PIC X(20).
-               03 NRO-CELULAR-PC PIC X9(13).
-
-           01 REG-RUBRO-RC.
-               03 ID-RUBRO-RC PIC 999.
-               03 DESCRIPCION-RC PIC X(30).
-
-           01 CAMPOS-FECHA-ACTUAL.
-               05 FECHA-ACTUAL.
-                   10 ANIO-ACTUAL  PIC 9(4).
-                   10 MES-ACTUAL   PIC 9(2).
-                   10 DIA-ACTUAL   PIC 9(2).
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM PRUEBA-ARCHIVOS.
-           PERFORM MENU UNTIL OP-MENU = 0.
-           STOP RUN.
-
-       MENU.
-           DISPLAY "BIENVENIDO A LA VERDULERIA.".
-           DISPLAY "ELIJA UNA OPCION: ".
-           DISPLAY "1-CARGA PROVEEDOR.".
-           DISPLAY "2-CARGA RUBRO.".
-           DISPLAY "3-CARGA VENTA.".
-           DISPLAY "4-LISTAR.".
-           DISPLAY "0-SALIR".
-           ACCEPT OP-MENU.
-                IF OP-MENU=1 THEN PERFORM CARGA-P UNTIL OP-USUARIO = 2
-           ELSE IF OP-MENU=2 THEN PERFORM CARGA-R UNTIL OP-USUARIO = 2
-           ELSE IF OP-MENU=3 THEN PERFORM CARGA-V UNTIL OP-USUARIO = 2
-           ELSE IF OP-MENU=4 THEN PERFORM LISTAR.
-           COMPUTE OP-USUARIO = 9.
-
-       CARGA-P.
-           COMPUTE BANDERA = 9.
-           OPEN INPUT PROVEEDOR.
-           DISPLAY "VA A CARGAR UN PROVEEDOR".
-           DISPLAY "POR FAVOR INGRESE SU ID:"
-           ACCEPT ID-PROVEEDOR-VC.
-           PERFORM CONSULTA-PROVEEDOR
-               UNTIL (BANDERA = 0 OR BANDERA = 1).
-           CLOSE PROVEEDOR.
-           IF BANDERA = 1 THEN
-               DISPLAY "ID DE PROVEEDOR EN USO."
-               DISPLAY "INGRESE OTRO ID."
-               ELSE OPEN EXTEND PROVEEDOR
-                   PERFORM CARGA-PROVEEDOR
-                   CLOSE PROVEEDOR.
-           DISPLAY "¿DESEA INGRESAR OTRO PROVEEDOR? 1-SI/2-NO"
-           ACCEPT OP-USUARIO.
-
-       CONSULTA-PROVEEDOR.
-           READ PROVEEDOR INTO REG-PROVEEDOR-PC AT END
-               COMPUTE BANDERA = 0.
-           IF ID-PROVEEDOR-VC = ID-PROVEEDOR-PC THEN
-               COMPUTE BANDERA = 1.
-      *    VERIFICA SI YA EXISTE LA ID.
-
-       CARGA-PROVEEDOR.
-           DISPLAY "INGRESE NOMBRE:" ACCEPT NOMBRE-PC.
-           DISPLAY "INGRESE APELLIDO: " ACCEPT APELLIDO-PC.
-           DISPLAY "INGRESE EMAIL: " ACCEPT EMAIL-PC.
-           DISPLAY "INGRESE CELULAR: " ACCEPT NRO-CELULAR-PC.
-           MOVE ID-PROVEEDOR-VC TO ID-PROVEEDOR-PC.
-           WRITE REG-PROVEEDOR FROM REG-PROVEEDOR-PC.
-
-       CARGA-V.
-           COMPUTE BANDERA = 9.
-           PERFORM VERIFICAR-PROVEEDOR.
-           IF BANDERA = 0 THEN DISPLAY
-           "NO SE PUEDE INGRESAR EL PRODUCTO YA QUE EL PROVEEDOR "
-           "NO ESTÁ REGISTRADO"
-           ELSE
-               PERFORM VERIFICAR-RUBRO
-               IF BANDERA = 0 THEN DISPLAY
-               "NO SE PUEDE INGRESAR EL PRODUCTO YA QUE EL RUBRO "
-               "NO ESTÁ REGISTRADO"
-               ELSE
-                    OPEN EXTEND VENTA
-                    PERFORM CARGA-VENTA
-                    CLOSE VENTA.
-           DISPLAY "INGRESAR OTRA VENTA? 1-SI/2-NO".
-           ACCEPT OP-USUARIO.
-
-       VERIFICAR-PROVEEDOR.
-           OPEN INPUT PROVEEDOR.
-           DISPLAY "INGRESARA UNA NUEVA VENTA".
-           DISPLAY "INGRESE LA ID DEL PROVEEDOR:".
-           ACCEPT ID-PROVEEDOR-VC.
-           PERFORM CONSULTA-PROVEEDOR
-           UNTIL (BANDERA = 1 OR BANDERA = 0).
-           CLOSE PROVEEDOR.
-
-       VERIFICAR-RUBRO.
-           OPEN INPUT RUBRO.
-           DISPLAY "INGRESE LA ID DEL RUBRO:".
-           ACCEPT ID-RUBRO-VC.
-           COMPUTE BANDERA = 9.
-           PERFORM CONSULTA-RUBRO
-           UNTIL (BANDERA = 1 OR BANDERA = 0).
-           CLOSE RUBRO.
-
-       CARGA-VENTA.
-           DISPLAY "INGRESE ID DEL PRODUCTO: " ACCEPT ID-PRODUCTO-VC.
-           DISPLAY "INGRESE NOMBRE DEL PRODUCTO: " ACCEPT NOMBRE-VC.
-           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA-ACTUAL.
-           COMPUTE BANDERA = 9.
-           PERFORM CARGA-FECHA UNTIL BANDERA = 1.
-           DISPLAY "INGRESE TOTAL VENDIDO: " ACCEPT TOTAL-VENDIDO-VC.
-           WRITE REG-VENTA FROM REG-VENTA-VC.
-
-       CARGA-FECHA.
-           DISPLAY "INGRESE DIA DE VENTA".
-           ACCEPT DIA-VC.
-           DISPLAY "INGRESE MES DE VENTA".
-           ACCEPT MES-VC.
-           DISPLAY "INGRESE AÑO".
-           ACCEPT ANIO-VC.
-           IF (ANIO-VC = ANIO-ACTUAL AND MES-VC = MES-ACTUAL AND
-               DIA-VC <= DIA-ACTUAL) THEN COMPUTE BANDERA = 1
-           ELSE IF (ANIO-VC = ANIO-ACTUAL AND MES-VC < MES-ACTUAL)
-               THEN COMPUTE BANDERA = 1
-           ELSE IF (ANIO-VC < ANIO-ACTUAL) COMPUTE BANDERA = 1
-           ELSE
-              DISPLAY "INGRESE UNA FECHA ANTERIOR O IGUAL A LA ACTUAL.".
-
-       CARGA-R.
-           OPEN INPUT RUBRO.
-           DISPLAY "VA A CARGAR UN RUBRO".
-           DISPLAY "POR FAVOR INGRESE LA ID:"
-           ACCEPT ID-RUBRO-VC.
-           COMPUTE BANDERA = 9.
-           PERFORM CONSULTA-RUBRO
-               UNTIL BANDERA = 0 OR BANDERA = 1.
-           CLOSE RUBRO
-           IF BANDERA = 1 THEN
-               DISPLAY "ID DE RUBRO EN USO."
-               DISPLAY "INGRESE OTRO ID."
-               ELSE OPEN EXTEND RUBRO
-                   PERFORM CARGA-RUBRO
-                   CLOSE RUBRO.
-           DISPLAY "¿DESEA INGRESAR OTRO RUBRO? 1-SI/ 2-NO"
-           ACCEPT OP-USUARIO.
-
-       CONSULTA-RUBRO.
-           READ RUBRO INTO REG-RUBRO-RC AT END
-               COMPUTE BANDERA = 0.
-           IF ID-RUBRO-VC = ID-RUBRO-RC THEN
-               COMPUTE BANDERA = 1.
-      *    VERIFICA SI YA EXISTE LA ID.
-
-       CARGA-RUBRO.
-           DISPLAY "INGRESE DESCRIPCION:" ACCEPT DESCRIPCION-RC.
-           MOVE ID-RUBRO-VC TO ID-RUBRO-RC.
-           WRITE REG-RUBRO FROM REG-RUBRO-RC.
-
-       LISTAR.
-           COMPUTE OP-USUARIO = 1.
-           OPEN INPUT PROVEEDOR
-           DISPLAY "PROVEEDORES:".
-           PERFORM LISTAR-PROVEEDOR UNTIL OP-USUARIO = 2.
-           CLOSE PROVEEDOR.
-           COMPUTE OP-USUARIO = 1.
-           OPEN INPUT RUBRO.
-           DISPLAY "RUBROS:".
-           PERFORM LISTAR-RUBRO UNTIL OP-USUARIO = 2.
-           CLOSE RUBRO.
-           COMPUTE OP-USUARIO = 1.
-           OPEN INPUT VENTA.
-           DISPLAY "VENTAS:".
-           PERFORM LISTAR-VENTA UNTIL OP-USUARIO = 2.
-           CLOSE VENTA.
-
-       LISTAR-PROVEEDOR.
-           READ PROVEEDOR INTO REG-PROVEEDOR-PC
-           AT END COMPUTE OP-USUARIO = 2.
-           IF OP-USUARIO = 2 THEN DISPLAY " "
-               ELSE
-                   DISPLAY REG-PROVEEDOR-PC
-                   DISPLAY "--------------------------------".
-
-       LISTAR-RUBRO.
-           READ RUBRO INTO REG-RUBRO-RC AT END COMPUTE OP-USUARIO = 2.
-           IF OP-USUARIO = 2 THEN DISPLAY " "
-               ELSE
-                   DISPLAY REG-RUBRO-RC
-                   DISPLAY "--------------------------------".
-
-       LISTAR-VENTA.
-           READ VENTA INTO REG-VENTA-VC AT END COMPUTE OP-USUARIO = 2.
-            IF OP-USUARIO = 2 THEN DISPLAY " "
-               ELSE
-                   DISPLAY REG-VENTA-VC
-                   DISPLAY "--------------------------------".
-
-       PRUEBA-ARCHIVOS.
-           OPEN INPUT PROVEEDOR.
-           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-PROVEEDOR.
-           OPEN INPUT RUBRO.
-           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-RUBRO.
-           OPEN INPUT VENTA.
-           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-VENTA.
-           CLOSE PROVEEDOR.
-           CLOSE RUBRO.
-           CLOSE VENTA.
-
-       CARGA-ARCHIVO-PROVEEDOR.
-           CLOSE PROVEEDOR.
-           OPEN OUTPUT PROVEEDOR.
-
-       CARGA-ARCHIVO-RUBRO.
-           CLOSE RUBRO.
-           OPEN OUTPUT RUBRO.
-
-       CARGA-ARCHIVO-VENTA.
-           CLOSE VENTA.
-           OPEN OUTPUT VENTA.
-
-       END PROGRAM TCC-Peresin.
+      ******************************************************************
+      * Author: Peresin Tomas Ignacio
+      * Date: 2022
+      * Purpose: Trabajo Comprension de Contenidos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCC-Peresin.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENTA ASSIGN TO "VENTA.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ID-PRODUCTO
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ESTADO.
+
+           SELECT PROVEEDOR ASSIGN TO "PROVEEDOR.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ID-PROVEEDOR
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ESTADO.
+
+           SELECT RUBRO ASSIGN TO "RUBRO.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ID-RUBRO
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ESTADO.
+
+           SELECT STOCK ASSIGN TO "STOCK.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS ID-PRODUCTO-ST
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ESTADO.
+
+           SELECT VENTA-HIST ASSIGN TO "VENTA-HIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT VENTA-CSV ASSIGN TO "VENTA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT PROVEEDOR-CSV ASSIGN TO "PROVEEDOR.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT RUBRO-CSV ASSIGN TO "RUBRO.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT AUDITORIA ASSIGN TO "AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ESTADO.
+       DATA DIVISION.
+       FILE SECTION.
+           FD VENTA.
+           01 REG-VENTA.
+               03 ID-PRODUCTO PIC 999.
+               03 NOMBRE PIC X(15).
+               03 FECHA-VENTA.
+                   10 ANIO PIC 9(4).
+                   10 MES PIC  9(2).
+                   10 DIA PIC  9(2).
+               03 TOTAL-VENDIDO PIC 999.
+               03 ID-PROVEEDOR-V PIC 999.
+               03 ID-RUBRO-V PIC 999.
+
+           FD PROVEEDOR.
+           01 REG-PROVEEDOR.
+               03 ID-PROVEEDOR PIC 999.
+               03 NOMBRE PIC A(15).
+               03 APELLIDO PIC A(15).
+               03 EMAIL PIC X(20).
+               03 NRO-CELULAR PIC X9(13).
+
+           FD RUBRO.
+           01 REG-RUBRO.
+               03 ID-RUBRO PIC 999.
+               03 DESCRIPCION PIC X(30).
+
+           FD STOCK.
+           01 REG-STOCK.
+               03 ID-PRODUCTO-ST PIC 999.
+               03 CANTIDAD-ST PIC 9(5).
+               03 STOCK-MINIMO-ST PIC 9(5).
+
+           FD VENTA-HIST.
+           01 REG-VENTA-HIST.
+               03 ID-PRODUCTO-VH PIC 999.
+               03 NOMBRE-VH PIC X(15).
+               03 FECHA-VENTA-VH.
+                   10 ANIO-VH PIC 9(4).
+                   10 MES-VH PIC  9(2).
+                   10 DIA-VH PIC  9(2).
+               03 TOTAL-VENDIDO-VH PIC 999.
+               03 ID-PROVEEDOR-VH PIC 999.
+               03 ID-RUBRO-VH PIC 999.
+
+           FD VENTA-CSV.
+           01 LINEA-VENTA-CSV PIC X(80).
+
+           FD PROVEEDOR-CSV.
+           01 LINEA-PROVEEDOR-CSV PIC X(80).
+
+           FD RUBRO-CSV.
+           01 LINEA-RUBRO-CSV PIC X(80).
+
+           FD AUDITORIA.
+           01 REG-AUDITORIA.
+               03 FECHA-AUDITORIA.
+                   10 ANIO-AUD PIC 9(4).
+                   10 MES-AUD  PIC 9(2).
+                   10 DIA-AUD  PIC 9(2).
+               03 HORA-AUDITORIA.
+                   10 HORA-AUD PIC 9(2).
+                   10 MIN-AUD  PIC 9(2).
+                   10 SEG-AUD  PIC 9(2).
+               03 OPERACION-AUD PIC X(10).
+               03 CLAVE-AUD PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+           77 OP-MENU PIC 9 VALUE 9.
+           77 BANDERA PIC 9 VALUE 9.
+           77 ESTADO PIC 99.
+           77 OP-USUARIO PIC 9 VALUE 9.
+           77 OP-SUBMENU PIC 9 VALUE 9.
+
+           01 REG-VENTA-VC.
+               03 ID-PRODUCTO-VC PIC 999.
+               03 NOMBRE-VC PIC X(15).
+               03 FECHA-VENTA-VC.
+                   10 ANIO-VC PIC 9(4).
+                   10 MES-VC PIC  9(2).
+                   10 DIA-VC PIC  9(2).
+               03 TOTAL-VENDIDO-VC PIC 999.
+               03 ID-PROVEEDOR-VC PIC 999.
+               03 ID-RUBRO-VC PIC 999.
+
+           01 REG-PROVEEDOR-PC.
+               03 ID-PROVEEDOR-PC PIC 999.
+               03 NOMBRE-PC PIC A(15).
+               03 APELLIDO-PC PIC A(15).
+               03 EMAIL-PC PIC X(20).
+               03 NRO-CELULAR-PC PIC X9(13).
+
+           01 REG-RUBRO-RC.
+               03 ID-RUBRO-RC PIC 999.
+               03 DESCRIPCION-RC PIC X(30).
+
+           01 REG-STOCK-SC.
+               03 ID-PRODUCTO-SC PIC 999.
+               03 CANTIDAD-SC PIC 9(5).
+               03 STOCK-MINIMO-SC PIC 9(5).
+
+           01 REG-VENTA-VC-AUX.
+               03 ID-PRODUCTO-VC-AUX PIC 999.
+               03 NOMBRE-VC-AUX PIC X(15).
+               03 FECHA-VENTA-VC-AUX.
+                   10 ANIO-VC-AUX PIC 9(4).
+                   10 MES-VC-AUX  PIC 9(2).
+                   10 DIA-VC-AUX  PIC 9(2).
+               03 TOTAL-VENDIDO-VC-AUX PIC 999.
+               03 ID-PROVEEDOR-VC-AUX PIC 999.
+               03 ID-RUBRO-VC-AUX PIC 999.
+
+           77 TOTAL-VENDIDO-INGRESADO PIC 999 VALUE 0.
+           77 CANT-ARCHIVADAS PIC 9(5) VALUE 0.
+           77 CANTIDAD-SC-CALC PIC S9(6) VALUE 0.
+           77 OPERACION-AUD-WS PIC X(10) VALUE SPACES.
+           77 CLAVE-AUD-WS PIC 9(3) VALUE 0.
+
+           01 CAMPOS-FECHA-ACTUAL.
+               05 FECHA-ACTUAL.
+                   10 ANIO-ACTUAL  PIC 9(4).
+                   10 MES-ACTUAL   PIC 9(2).
+                   10 DIA-ACTUAL   PIC 9(2).
+               05 HORA-ACTUAL.
+                   10 HORA-ACT PIC 9(2).
+                   10 MIN-ACT  PIC 9(2).
+                   10 SEG-ACT  PIC 9(2).
+               05 FILLER PIC X(07).
+
+           77 VENTA-GRABADA-OK PIC 9 VALUE 0.
+           77 ENCONTRADO-PROV PIC 9 VALUE 0.
+           77 ENCONTRADO-RUBRO PIC 9 VALUE 0.
+           77 IX-PROV PIC 999 VALUE 0.
+           77 IX-RUBRO PIC 999 VALUE 0.
+           77 CANT-PROV-TOT PIC 999 VALUE 0.
+           77 CANT-RUBRO-TOT PIC 999 VALUE 0.
+           77 TOTAL-GENERAL-RESUMEN PIC 9(8) VALUE 0.
+
+           77 USAR-FILTRO-FECHA PIC 9 VALUE 2.
+           77 USAR-FILTRO-RUBRO PIC 9 VALUE 2.
+           77 USAR-FILTRO-PROVEEDOR PIC 9 VALUE 2.
+           77 COINCIDE-FILTRO PIC 9 VALUE 1.
+           77 FILTRO-RUBRO-VENTA PIC 999 VALUE 0.
+           77 FILTRO-PROVEEDOR-VENTA PIC 999 VALUE 0.
+
+           01 FILTRO-FECHA-DESDE.
+               03 ANIO-FD PIC 9(4).
+               03 MES-FD  PIC 9(2).
+               03 DIA-FD  PIC 9(2).
+
+           01 FILTRO-FECHA-HASTA.
+               03 ANIO-FH PIC 9(4).
+               03 MES-FH  PIC 9(2).
+               03 DIA-FH  PIC 9(2).
+
+           01 TABLA-PROVEEDOR-TOT.
+               05 PROV-TOT-ITEM OCCURS 999 TIMES.
+                   10 PROV-TOT-ID PIC 999.
+                   10 PROV-TOT-TOTAL PIC 9(8).
+
+           01 TABLA-RUBRO-TOT.
+               05 RUBRO-TOT-ITEM OCCURS 999 TIMES.
+                   10 RUBRO-TOT-ID PIC 999.
+                   10 RUBRO-TOT-TOTAL PIC 9(8).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM PRUEBA-ARCHIVOS.
+           PERFORM MENU-PRINCIPAL UNTIL OP-MENU = 0.
+           STOP RUN.
+
+       MENU-PRINCIPAL.
+           DISPLAY "BIENVENIDO A LA VERDULERIA.".
+           DISPLAY "ELIJA UNA OPCION: ".
+           DISPLAY "1-GESTION DE PROVEEDOR (ALTA/MODIFICAR/BAJA).".
+           DISPLAY "2-GESTION DE RUBRO (ALTA/MODIFICAR/BAJA).".
+           DISPLAY "3-CARGA VENTA.".
+           DISPLAY "4-LISTAR.".
+           DISPLAY "5-RESUMEN DE VENTAS POR PROVEEDOR Y RUBRO.".
+           DISPLAY "6-EXPORTAR DATOS A CSV (PARA CONTADURIA).".
+           DISPLAY "7-BUSCAR VENTA POR ID DE PRODUCTO.".
+           DISPLAY "8-CIERRE DE EJERCICIO (ARCHIVAR VENTAS ANTERIORES)".
+           DISPLAY "0-SALIR".
+           ACCEPT OP-MENU.
+                IF OP-MENU=1 THEN PERFORM CARGA-P UNTIL OP-USUARIO = 2
+           ELSE IF OP-MENU=2 THEN PERFORM CARGA-R UNTIL OP-USUARIO = 2
+           ELSE IF OP-MENU=3 THEN PERFORM CARGA-V UNTIL OP-USUARIO = 2
+           ELSE IF OP-MENU=4 THEN PERFORM LISTAR
+           ELSE IF OP-MENU=5 THEN PERFORM RESUMEN-VENTAS
+           ELSE IF OP-MENU=6 THEN PERFORM EXPORTAR-CSV
+           ELSE IF OP-MENU=7 THEN PERFORM BUSCAR-VENTA-PRODUCTO
+           ELSE IF OP-MENU=8 THEN PERFORM CIERRE-EJERCICIO.
+           COMPUTE OP-USUARIO = 9.
+
+       CARGA-P.
+           DISPLAY "GESTION DE PROVEEDORES.".
+           DISPLAY "1-ALTA DE PROVEEDOR.".
+           DISPLAY "2-MODIFICAR PROVEEDOR.".
+           DISPLAY "3-BAJA DE PROVEEDOR.".
+           ACCEPT OP-SUBMENU.
+                IF OP-SUBMENU = 1 THEN PERFORM ALTA-PROVEEDOR
+           ELSE IF OP-SUBMENU = 2 THEN PERFORM MODIFICAR-PROVEEDOR
+           ELSE IF OP-SUBMENU = 3 THEN PERFORM BAJA-PROVEEDOR
+           ELSE DISPLAY "OPCION INVALIDA.".
+           DISPLAY "¿DESEA REALIZAR OTRA OPERACION DE PROVEEDORES? "
+               "1-SI/2-NO"
+           ACCEPT OP-USUARIO.
+
+       ALTA-PROVEEDOR.
+           DISPLAY "VA A CARGAR UN PROVEEDOR".
+           DISPLAY "POR FAVOR INGRESE SU ID:"
+           ACCEPT ID-PROVEEDOR-PC.
+           OPEN I-O PROVEEDOR.
+           MOVE ID-PROVEEDOR-PC TO ID-PROVEEDOR.
+           READ PROVEEDOR
+               INVALID KEY COMPUTE BANDERA = 0
+               NOT INVALID KEY COMPUTE BANDERA = 1
+           END-READ.
+           IF ESTADO NOT = 00 AND ESTADO NOT = 23 THEN
+               PERFORM INTERPRETAR-ESTADO.
+           IF BANDERA = 1 THEN
+               DISPLAY "ID DE PROVEEDOR EN USO."
+               DISPLAY "INGRESE OTRO ID."
+           ELSE
+               PERFORM CARGA-PROVEEDOR.
+           CLOSE PROVEEDOR.
+
+       MODIFICAR-PROVEEDOR.
+           DISPLAY "INGRESE EL ID DEL PROVEEDOR A MODIFICAR:"
+           ACCEPT ID-PROVEEDOR-PC.
+           OPEN I-O PROVEEDOR.
+           MOVE ID-PROVEEDOR-PC TO ID-PROVEEDOR.
+           READ PROVEEDOR INTO REG-PROVEEDOR-PC
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN PROVEEDOR CON ESE ID."
+               NOT INVALID KEY
+                   DISPLAY "NOMBRE ACTUAL: " NOMBRE-PC
+                   DISPLAY "INGRESE NUEVO NOMBRE:" ACCEPT NOMBRE-PC
+                   DISPLAY "APELLIDO ACTUAL: " APELLIDO-PC
+                   DISPLAY "INGRESE NUEVO APELLIDO:" ACCEPT APELLIDO-PC
+                   DISPLAY "EMAIL ACTUAL: " EMAIL-PC
+                   DISPLAY "INGRESE NUEVO EMAIL:" ACCEPT EMAIL-PC
+                   DISPLAY "CELULAR ACTUAL: " NRO-CELULAR-PC
+                   DISPLAY "INGRESE NUEVO CELULAR:"
+                   ACCEPT NRO-CELULAR-PC
+                   REWRITE REG-PROVEEDOR FROM REG-PROVEEDOR-PC
+                       INVALID KEY
+                           DISPLAY "ERROR AL MODIFICAR EL PROVEEDOR."
+                           PERFORM INTERPRETAR-ESTADO
+                       NOT INVALID KEY
+                           DISPLAY "PROVEEDOR MODIFICADO."
+                   END-REWRITE
+           END-READ.
+           CLOSE PROVEEDOR.
+
+       BAJA-PROVEEDOR.
+           DISPLAY "INGRESE EL ID DEL PROVEEDOR A ELIMINAR:"
+           ACCEPT ID-PROVEEDOR-PC.
+           OPEN I-O PROVEEDOR.
+           MOVE ID-PROVEEDOR-PC TO ID-PROVEEDOR.
+           DELETE PROVEEDOR RECORD
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN PROVEEDOR CON ESE ID."
+                   PERFORM INTERPRETAR-ESTADO
+               NOT INVALID KEY
+                   DISPLAY "PROVEEDOR ELIMINADO."
+           END-DELETE.
+           CLOSE PROVEEDOR.
+
+       CARGA-PROVEEDOR.
+           DISPLAY "INGRESE NOMBRE:" ACCEPT NOMBRE-PC.
+           DISPLAY "INGRESE APELLIDO: " ACCEPT APELLIDO-PC.
+           DISPLAY "INGRESE EMAIL: " ACCEPT EMAIL-PC.
+           DISPLAY "INGRESE CELULAR: " ACCEPT NRO-CELULAR-PC.
+           WRITE REG-PROVEEDOR FROM REG-PROVEEDOR-PC
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR EL PROVEEDOR."
+                   PERFORM INTERPRETAR-ESTADO
+               NOT INVALID KEY
+                   MOVE "ALTA-PROV" TO OPERACION-AUD-WS
+                   MOVE ID-PROVEEDOR-PC TO CLAVE-AUD-WS
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       CARGA-V.
+           COMPUTE BANDERA = 9.
+           PERFORM VERIFICAR-PROVEEDOR.
+           IF BANDERA = 0 THEN DISPLAY
+           "NO SE PUEDE INGRESAR EL PRODUCTO YA QUE EL PROVEEDOR "
+           "NO ESTÁ REGISTRADO"
+           ELSE
+               PERFORM VERIFICAR-RUBRO
+               IF BANDERA = 0 THEN DISPLAY
+               "NO SE PUEDE INGRESAR EL PRODUCTO YA QUE EL RUBRO "
+               "NO ESTÁ REGISTRADO"
+               ELSE
+                    OPEN I-O VENTA
+                    PERFORM CARGA-VENTA
+                    CLOSE VENTA.
+           DISPLAY "INGRESAR OTRA VENTA? 1-SI/2-NO".
+           ACCEPT OP-USUARIO.
+
+       VERIFICAR-PROVEEDOR.
+           OPEN INPUT PROVEEDOR.
+           DISPLAY "INGRESARA UNA NUEVA VENTA".
+           DISPLAY "INGRESE LA ID DEL PROVEEDOR:".
+           ACCEPT ID-PROVEEDOR-VC.
+           MOVE ID-PROVEEDOR-VC TO ID-PROVEEDOR.
+           READ PROVEEDOR INTO REG-PROVEEDOR-PC
+               INVALID KEY COMPUTE BANDERA = 0
+               NOT INVALID KEY COMPUTE BANDERA = 1
+           END-READ.
+           CLOSE PROVEEDOR.
+
+       VERIFICAR-RUBRO.
+           OPEN INPUT RUBRO.
+           DISPLAY "INGRESE LA ID DEL RUBRO:".
+           ACCEPT ID-RUBRO-VC.
+           MOVE ID-RUBRO-VC TO ID-RUBRO.
+           READ RUBRO INTO REG-RUBRO-RC
+               INVALID KEY COMPUTE BANDERA = 0
+               NOT INVALID KEY COMPUTE BANDERA = 1
+           END-READ.
+           CLOSE RUBRO.
+
+       CARGA-VENTA.
+           DISPLAY "INGRESE ID DEL PRODUCTO: " ACCEPT ID-PRODUCTO-VC.
+           DISPLAY "INGRESE NOMBRE DEL PRODUCTO: " ACCEPT NOMBRE-VC.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA-ACTUAL.
+           COMPUTE BANDERA = 9.
+           PERFORM CARGA-FECHA UNTIL BANDERA = 1.
+           DISPLAY "INGRESE TOTAL VENDIDO: " ACCEPT TOTAL-VENDIDO-VC.
+           MOVE TOTAL-VENDIDO-VC TO TOTAL-VENDIDO-INGRESADO.
+           COMPUTE VENTA-GRABADA-OK = 0.
+           MOVE ID-PRODUCTO-VC TO ID-PRODUCTO.
+           READ VENTA INTO REG-VENTA-VC-AUX
+               INVALID KEY
+                   IF ESTADO NOT = 00 AND ESTADO NOT = 23 THEN
+                       PERFORM INTERPRETAR-ESTADO
+                   END-IF
+                   MOVE "ALTA-VENTA" TO OPERACION-AUD-WS
+                   WRITE REG-VENTA FROM REG-VENTA-VC
+                       INVALID KEY
+                           DISPLAY "ERROR AL GRABAR LA VENTA."
+                           PERFORM INTERPRETAR-ESTADO
+                       NOT INVALID KEY
+                           COMPUTE VENTA-GRABADA-OK = 1
+                           MOVE ID-PRODUCTO-VC TO CLAVE-AUD-WS
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-WRITE
+               NOT INVALID KEY
+                   IF ESTADO NOT = 00 AND ESTADO NOT = 23 THEN
+                       PERFORM INTERPRETAR-ESTADO
+                   END-IF
+                   IF ANIO-VC NOT = ANIO-VC-AUX THEN
+                       DISPLAY "YA EXISTE UNA VENTA DE ESTE PRODUCTO"
+                           " EN " ANIO-VC-AUX " SIN ARCHIVAR."
+                       DISPLAY "REALICE EL CIERRE DE EJERCICIO ANTES"
+                           " DE CARGAR LA VENTA DEL NUEVO ANIO."
+                   ELSE
+                       ADD TOTAL-VENDIDO-VC TO TOTAL-VENDIDO-VC-AUX
+                           ON SIZE ERROR
+                               DISPLAY "NO SE PUDO ACTUALIZAR LA VENTA:"
+                               DISPLAY "EL TOTAL VENDIDO ACUMULADO "
+                                   "SUPERA EL MAXIMO PERMITIDO (999)."
+                           NOT ON SIZE ERROR
+                               MOVE "MOD-VENTA" TO OPERACION-AUD-WS
+                               MOVE NOMBRE-VC TO NOMBRE-VC-AUX
+                               MOVE FECHA-VENTA-VC TO FECHA-VENTA-VC-AUX
+                               MOVE ID-PROVEEDOR-VC
+                                   TO ID-PROVEEDOR-VC-AUX
+                               MOVE ID-RUBRO-VC TO ID-RUBRO-VC-AUX
+                               REWRITE REG-VENTA FROM REG-VENTA-VC-AUX
+                                   INVALID KEY
+                                       DISPLAY "ERROR AL ACTUALIZAR"
+                                           " LA VENTA."
+                                       PERFORM INTERPRETAR-ESTADO
+                                   NOT INVALID KEY
+                                       COMPUTE VENTA-GRABADA-OK = 1
+                                       MOVE ID-PRODUCTO-VC
+                                           TO CLAVE-AUD-WS
+                                       PERFORM REGISTRAR-AUDITORIA
+                               END-REWRITE
+                       END-ADD
+                   END-IF
+           END-READ.
+           IF VENTA-GRABADA-OK = 1 THEN
+               PERFORM ACTUALIZAR-STOCK.
+
+       ACTUALIZAR-STOCK.
+           MOVE ID-PRODUCTO-VC TO ID-PRODUCTO-ST.
+           OPEN I-O STOCK.
+           READ STOCK INTO REG-STOCK-SC
+               INVALID KEY
+                   DISPLAY "PRODUCTO SIN REGISTRO DE STOCK."
+                   DISPLAY "INGRESE STOCK INICIAL DISPONIBLE:"
+                   ACCEPT CANTIDAD-SC
+                   DISPLAY "INGRESE STOCK MINIMO PARA ALERTA:"
+                   ACCEPT STOCK-MINIMO-SC
+                   MOVE ID-PRODUCTO-VC TO ID-PRODUCTO-SC
+                   PERFORM DESCONTAR-CANTIDAD-SC
+                   WRITE REG-STOCK FROM REG-STOCK-SC
+                       INVALID KEY
+                           DISPLAY "ERROR AL GRABAR EL STOCK."
+                           PERFORM INTERPRETAR-ESTADO
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM DESCONTAR-CANTIDAD-SC
+                   REWRITE REG-STOCK FROM REG-STOCK-SC
+                       INVALID KEY
+                           DISPLAY "ERROR AL ACTUALIZAR EL STOCK."
+                           PERFORM INTERPRETAR-ESTADO
+                   END-REWRITE
+           END-READ.
+           CLOSE STOCK.
+           IF CANTIDAD-SC < STOCK-MINIMO-SC THEN
+               PERFORM ALERTAR-REPOSICION.
+
+       DESCONTAR-CANTIDAD-SC.
+           COMPUTE CANTIDAD-SC-CALC = CANTIDAD-SC
+               - TOTAL-VENDIDO-INGRESADO.
+           IF CANTIDAD-SC-CALC < 0 THEN
+               DISPLAY "AVISO: LA VENTA SUPERA EL STOCK REGISTRADO, "
+                   "SE DEJA EL STOCK EN CERO."
+               MOVE 0 TO CANTIDAD-SC
+           ELSE
+               MOVE CANTIDAD-SC-CALC TO CANTIDAD-SC.
+
+       ALERTAR-REPOSICION.
+           DISPLAY "*** ALERTA DE STOCK BAJO ***".
+           DISPLAY "PRODUCTO " ID-PRODUCTO-VC " QUEDA CON " CANTIDAD-SC
+               " UNIDADES (MINIMO " STOCK-MINIMO-SC ")."
+           DISPLAY "CONTACTAR AL PROVEEDOR PARA REPONER MERCADERIA:".
+           DISPLAY "EMAIL: " EMAIL-PC.
+           DISPLAY "CELULAR: " NRO-CELULAR-PC.
+
+       INTERPRETAR-ESTADO.
+           EVALUATE ESTADO
+               WHEN 00 CONTINUE
+               WHEN 02 DISPLAY "ADVERTENCIA: CLAVE DUPLICADA DETECTADA."
+               WHEN 10 DISPLAY "NO HAY MAS REGISTROS PARA LEER."
+               WHEN 21 DISPLAY "ERROR DE SECUENCIA EN LA CLAVE."
+               WHEN 22 DISPLAY "ERROR: YA EXISTE UN REGISTRO CON "
+                   "ESA CLAVE."
+               WHEN 23 DISPLAY "ERROR: NO EXISTE UN REGISTRO CON "
+                   "ESA CLAVE."
+               WHEN 24 DISPLAY "ERROR: LIMITE DEL ARCHIVO SUPERADO "
+                   "(DISCO LLENO)."
+               WHEN 30 DISPLAY "ERROR DE E/S IRRECUPERABLE EN EL "
+                   "ARCHIVO."
+               WHEN 34 DISPLAY "ERROR: LIMITE DEL ARCHIVO SUPERADO "
+                   "(DISCO LLENO)."
+               WHEN 37 DISPLAY "ERROR: EL ARCHIVO NO SE PUDO ABRIR "
+                   "EN EL MODO SOLICITADO."
+               WHEN 41 DISPLAY "ERROR: EL ARCHIVO YA SE ENCUENTRA "
+                   "ABIERTO."
+               WHEN 42 DISPLAY "ERROR: EL ARCHIVO NO ESTA ABIERTO."
+               WHEN 43 DISPLAY "ERROR: NO SE PUEDE BORRAR, NO SE "
+                   "LEYO UN REGISTRO PREVIO."
+               WHEN 44 DISPLAY "ERROR: LONGITUD DE REGISTRO "
+                   "INCORRECTA."
+               WHEN 46 DISPLAY "ERROR: NO HAY REGISTRO ACTUAL PARA "
+                   "LEER."
+               WHEN 47 DISPLAY "ERROR: OPERACION DE LECTURA NO "
+                   "PERMITIDA (ARCHIVO NO ABIERTO PARA LECTURA)."
+               WHEN 48 DISPLAY "ERROR: OPERACION DE ESCRITURA NO "
+                   "PERMITIDA (ARCHIVO NO ABIERTO PARA ESCRITURA)."
+               WHEN 49 DISPLAY "ERROR: OPERACION NO PERMITIDA "
+                   "(POSIBLE REGISTRO BLOQUEADO)."
+               WHEN OTHER DISPLAY "ERROR DE E/S NO ESPECIFICADO. "
+                   "FILE STATUS: " ESTADO
+           END-EVALUATE.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA-ACTUAL.
+           OPEN EXTEND AUDITORIA.
+           MOVE ANIO-ACTUAL TO ANIO-AUD.
+           MOVE MES-ACTUAL TO MES-AUD.
+           MOVE DIA-ACTUAL TO DIA-AUD.
+           MOVE HORA-ACT TO HORA-AUD.
+           MOVE MIN-ACT TO MIN-AUD.
+           MOVE SEG-ACT TO SEG-AUD.
+           MOVE OPERACION-AUD-WS TO OPERACION-AUD.
+           MOVE CLAVE-AUD-WS TO CLAVE-AUD.
+           WRITE REG-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       CARGA-FECHA.
+           DISPLAY "INGRESE DIA DE VENTA".
+           ACCEPT DIA-VC.
+           DISPLAY "INGRESE MES DE VENTA".
+           ACCEPT MES-VC.
+           DISPLAY "INGRESE AÑO".
+           ACCEPT ANIO-VC.
+           IF (ANIO-VC = ANIO-ACTUAL AND MES-VC = MES-ACTUAL AND
+               DIA-VC <= DIA-ACTUAL) THEN COMPUTE BANDERA = 1
+           ELSE IF (ANIO-VC = ANIO-ACTUAL AND MES-VC < MES-ACTUAL)
+               THEN COMPUTE BANDERA = 1
+           ELSE IF (ANIO-VC < ANIO-ACTUAL) COMPUTE BANDERA = 1
+           ELSE
+              DISPLAY "INGRESE UNA FECHA ANTERIOR O IGUAL A LA ACTUAL".
+
+       CARGA-R.
+           DISPLAY "GESTION DE RUBROS.".
+           DISPLAY "1-ALTA DE RUBRO.".
+           DISPLAY "2-MODIFICAR RUBRO.".
+           DISPLAY "3-BAJA DE RUBRO.".
+           ACCEPT OP-SUBMENU.
+                IF OP-SUBMENU = 1 THEN PERFORM ALTA-RUBRO
+           ELSE IF OP-SUBMENU = 2 THEN PERFORM MODIFICAR-RUBRO
+           ELSE IF OP-SUBMENU = 3 THEN PERFORM BAJA-RUBRO
+           ELSE DISPLAY "OPCION INVALIDA.".
+           DISPLAY "¿DESEA REALIZAR OTRA OPERACION DE RUBROS? "
+               "1-SI/2-NO"
+           ACCEPT OP-USUARIO.
+
+       ALTA-RUBRO.
+           DISPLAY "VA A CARGAR UN RUBRO".
+           DISPLAY "POR FAVOR INGRESE LA ID:"
+           ACCEPT ID-RUBRO-RC.
+           OPEN I-O RUBRO.
+           MOVE ID-RUBRO-RC TO ID-RUBRO.
+           READ RUBRO
+               INVALID KEY COMPUTE BANDERA = 0
+               NOT INVALID KEY COMPUTE BANDERA = 1
+           END-READ.
+           IF ESTADO NOT = 00 AND ESTADO NOT = 23 THEN
+               PERFORM INTERPRETAR-ESTADO.
+           IF BANDERA = 1 THEN
+               DISPLAY "ID DE RUBRO EN USO."
+               DISPLAY "INGRESE OTRO ID."
+           ELSE
+               PERFORM CARGA-RUBRO.
+           CLOSE RUBRO.
+
+       MODIFICAR-RUBRO.
+           DISPLAY "INGRESE EL ID DEL RUBRO A MODIFICAR:"
+           ACCEPT ID-RUBRO-RC.
+           OPEN I-O RUBRO.
+           MOVE ID-RUBRO-RC TO ID-RUBRO.
+           READ RUBRO INTO REG-RUBRO-RC
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN RUBRO CON ESE ID."
+               NOT INVALID KEY
+                   DISPLAY "DESCRIPCION ACTUAL: " DESCRIPCION-RC
+                   DISPLAY "INGRESE NUEVA DESCRIPCION:"
+                   ACCEPT DESCRIPCION-RC
+                   REWRITE REG-RUBRO FROM REG-RUBRO-RC
+                       INVALID KEY
+                           DISPLAY "ERROR AL MODIFICAR EL RUBRO."
+                           PERFORM INTERPRETAR-ESTADO
+                       NOT INVALID KEY
+                           DISPLAY "RUBRO MODIFICADO."
+                   END-REWRITE
+           END-READ.
+           CLOSE RUBRO.
+
+       BAJA-RUBRO.
+           DISPLAY "INGRESE EL ID DEL RUBRO A ELIMINAR:"
+           ACCEPT ID-RUBRO-RC.
+           OPEN I-O RUBRO.
+           MOVE ID-RUBRO-RC TO ID-RUBRO.
+           DELETE RUBRO RECORD
+               INVALID KEY
+                   DISPLAY "NO EXISTE UN RUBRO CON ESE ID."
+                   PERFORM INTERPRETAR-ESTADO
+               NOT INVALID KEY
+                   DISPLAY "RUBRO ELIMINADO."
+           END-DELETE.
+           CLOSE RUBRO.
+
+       CARGA-RUBRO.
+           DISPLAY "INGRESE DESCRIPCION:" ACCEPT DESCRIPCION-RC.
+           WRITE REG-RUBRO FROM REG-RUBRO-RC
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR EL RUBRO."
+                   PERFORM INTERPRETAR-ESTADO
+               NOT INVALID KEY
+                   MOVE "ALTA-RUBRO" TO OPERACION-AUD-WS
+                   MOVE ID-RUBRO-RC TO CLAVE-AUD-WS
+                   PERFORM REGISTRAR-AUDITORIA
+           END-WRITE.
+
+       LISTAR.
+           COMPUTE OP-USUARIO = 1.
+           OPEN INPUT PROVEEDOR
+           DISPLAY "PROVEEDORES:".
+           PERFORM LISTAR-PROVEEDOR UNTIL OP-USUARIO = 2.
+           CLOSE PROVEEDOR.
+           COMPUTE OP-USUARIO = 1.
+           OPEN INPUT RUBRO.
+           DISPLAY "RUBROS:".
+           PERFORM LISTAR-RUBRO UNTIL OP-USUARIO = 2.
+           CLOSE RUBRO.
+           PERFORM SOLICITAR-FILTROS-VENTA.
+           COMPUTE OP-USUARIO = 1.
+           OPEN INPUT VENTA.
+           DISPLAY "VENTAS:".
+           PERFORM LISTAR-VENTA UNTIL OP-USUARIO = 2.
+           CLOSE VENTA.
+
+       SOLICITAR-FILTROS-VENTA.
+           COMPUTE USAR-FILTRO-FECHA = 2.
+           COMPUTE USAR-FILTRO-RUBRO = 2.
+           COMPUTE USAR-FILTRO-PROVEEDOR = 2.
+           DISPLAY "¿FILTRAR VENTAS POR RANGO DE FECHA? 1-SI/2-NO".
+           ACCEPT USAR-FILTRO-FECHA.
+           IF USAR-FILTRO-FECHA = 1 THEN
+               DISPLAY "FECHA DESDE (AAAA MM DD):"
+               ACCEPT ANIO-FD
+               ACCEPT MES-FD
+               ACCEPT DIA-FD
+               DISPLAY "FECHA HASTA (AAAA MM DD):"
+               ACCEPT ANIO-FH
+               ACCEPT MES-FH
+               ACCEPT DIA-FH.
+           DISPLAY "¿FILTRAR VENTAS POR RUBRO? 1-SI/2-NO".
+           ACCEPT USAR-FILTRO-RUBRO.
+           IF USAR-FILTRO-RUBRO = 1 THEN
+               DISPLAY "INGRESE ID DE RUBRO:"
+               ACCEPT FILTRO-RUBRO-VENTA.
+           DISPLAY "¿FILTRAR VENTAS POR PROVEEDOR? 1-SI/2-NO".
+           ACCEPT USAR-FILTRO-PROVEEDOR.
+           IF USAR-FILTRO-PROVEEDOR = 1 THEN
+               DISPLAY "INGRESE ID DE PROVEEDOR:"
+               ACCEPT FILTRO-PROVEEDOR-VENTA.
+
+       LISTAR-PROVEEDOR.
+           READ PROVEEDOR NEXT RECORD INTO REG-PROVEEDOR-PC
+           AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO = 2 THEN DISPLAY " "
+               ELSE
+                   DISPLAY REG-PROVEEDOR-PC
+                   DISPLAY "--------------------------------".
+
+       LISTAR-RUBRO.
+           READ RUBRO NEXT RECORD INTO REG-RUBRO-RC
+               AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO = 2 THEN DISPLAY " "
+               ELSE
+                   DISPLAY REG-RUBRO-RC
+                   DISPLAY "--------------------------------".
+
+       LISTAR-VENTA.
+           READ VENTA NEXT RECORD INTO REG-VENTA-VC
+               AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               PERFORM VERIFICAR-FILTRO-VENTA
+               IF COINCIDE-FILTRO = 1 THEN
+                   DISPLAY REG-VENTA-VC
+                   DISPLAY "--------------------------------".
+
+       VERIFICAR-FILTRO-VENTA.
+           COMPUTE COINCIDE-FILTRO = 1.
+           IF USAR-FILTRO-FECHA = 1 THEN
+               IF FECHA-VENTA-VC < FILTRO-FECHA-DESDE OR
+                  FECHA-VENTA-VC > FILTRO-FECHA-HASTA THEN
+                      COMPUTE COINCIDE-FILTRO = 0.
+           IF USAR-FILTRO-RUBRO = 1 AND
+              ID-RUBRO-VC NOT = FILTRO-RUBRO-VENTA THEN
+                  COMPUTE COINCIDE-FILTRO = 0.
+           IF USAR-FILTRO-PROVEEDOR = 1 AND
+              ID-PROVEEDOR-VC NOT = FILTRO-PROVEEDOR-VENTA THEN
+                  COMPUTE COINCIDE-FILTRO = 0.
+
+       BUSCAR-VENTA-PRODUCTO.
+           DISPLAY "INGRESE ID DEL PRODUCTO A BUSCAR:".
+           ACCEPT ID-PRODUCTO-VC.
+           OPEN INPUT VENTA.
+           MOVE ID-PRODUCTO-VC TO ID-PRODUCTO.
+           READ VENTA INTO REG-VENTA-VC
+               INVALID KEY
+                   DISPLAY "NO HAY VENTA REGISTRADA PARA ESE PRODUCTO."
+               NOT INVALID KEY
+                   DISPLAY REG-VENTA-VC
+                   DISPLAY "--------------------------------"
+           END-READ.
+           CLOSE VENTA.
+
+       RESUMEN-VENTAS.
+           COMPUTE CANT-PROV-TOT = 0.
+           COMPUTE CANT-RUBRO-TOT = 0.
+           COMPUTE TOTAL-GENERAL-RESUMEN = 0.
+           OPEN INPUT VENTA.
+           COMPUTE OP-USUARIO = 1.
+           PERFORM ACUMULAR-VENTA-RESUMEN UNTIL OP-USUARIO = 2.
+           CLOSE VENTA.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE VENTAS POR PROVEEDOR:".
+           DISPLAY "--------------------------------".
+           PERFORM IMPRIMIR-PROVEEDOR-RESUMEN
+               VARYING IX-PROV FROM 1 BY 1
+               UNTIL IX-PROV > CANT-PROV-TOT.
+           DISPLAY " ".
+           DISPLAY "RESUMEN DE VENTAS POR RUBRO:".
+           DISPLAY "--------------------------------".
+           PERFORM IMPRIMIR-RUBRO-RESUMEN
+               VARYING IX-RUBRO FROM 1 BY 1
+               UNTIL IX-RUBRO > CANT-RUBRO-TOT.
+           DISPLAY " ".
+           DISPLAY "TOTAL GENERAL VENDIDO: " TOTAL-GENERAL-RESUMEN.
+           COMPUTE OP-USUARIO = 9.
+
+       ACUMULAR-VENTA-RESUMEN.
+           READ VENTA NEXT RECORD INTO REG-VENTA-VC
+               AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               COMPUTE IX-PROV = 1
+               COMPUTE ENCONTRADO-PROV = 0
+               PERFORM BUSCAR-PROV-RESUMEN UNTIL ENCONTRADO-PROV = 1
+               ADD TOTAL-VENDIDO-VC TO PROV-TOT-TOTAL(IX-PROV)
+               COMPUTE IX-RUBRO = 1
+               COMPUTE ENCONTRADO-RUBRO = 0
+               PERFORM BUSCAR-RUBRO-RESUMEN UNTIL ENCONTRADO-RUBRO = 1
+               ADD TOTAL-VENDIDO-VC TO RUBRO-TOT-TOTAL(IX-RUBRO)
+               ADD TOTAL-VENDIDO-VC TO TOTAL-GENERAL-RESUMEN.
+
+       BUSCAR-PROV-RESUMEN.
+           IF IX-PROV > CANT-PROV-TOT THEN
+               ADD 1 TO CANT-PROV-TOT
+               MOVE CANT-PROV-TOT TO IX-PROV
+               MOVE ID-PROVEEDOR-VC TO PROV-TOT-ID(IX-PROV)
+               COMPUTE PROV-TOT-TOTAL(IX-PROV) = 0
+               COMPUTE ENCONTRADO-PROV = 1
+           ELSE IF PROV-TOT-ID(IX-PROV) = ID-PROVEEDOR-VC THEN
+               COMPUTE ENCONTRADO-PROV = 1
+           ELSE
+               ADD 1 TO IX-PROV.
+
+       BUSCAR-RUBRO-RESUMEN.
+           IF IX-RUBRO > CANT-RUBRO-TOT THEN
+               ADD 1 TO CANT-RUBRO-TOT
+               MOVE CANT-RUBRO-TOT TO IX-RUBRO
+               MOVE ID-RUBRO-VC TO RUBRO-TOT-ID(IX-RUBRO)
+               COMPUTE RUBRO-TOT-TOTAL(IX-RUBRO) = 0
+               COMPUTE ENCONTRADO-RUBRO = 1
+           ELSE IF RUBRO-TOT-ID(IX-RUBRO) = ID-RUBRO-VC THEN
+               COMPUTE ENCONTRADO-RUBRO = 1
+           ELSE
+               ADD 1 TO IX-RUBRO.
+
+       IMPRIMIR-PROVEEDOR-RESUMEN.
+           OPEN INPUT PROVEEDOR.
+           COMPUTE ENCONTRADO-PROV = 0
+           PERFORM BUSCAR-NOMBRE-PROVEEDOR-RES
+               UNTIL ENCONTRADO-PROV = 1.
+           CLOSE PROVEEDOR.
+           DISPLAY "PROVEEDOR " PROV-TOT-ID(IX-PROV) " " NOMBRE-PC " "
+               APELLIDO-PC ": $" PROV-TOT-TOTAL(IX-PROV).
+
+       BUSCAR-NOMBRE-PROVEEDOR-RES.
+           READ PROVEEDOR NEXT RECORD INTO REG-PROVEEDOR-PC AT END
+               MOVE "PROVEEDOR BAJA" TO NOMBRE-PC
+               MOVE SPACES TO APELLIDO-PC
+               COMPUTE ENCONTRADO-PROV = 1.
+           IF PROV-TOT-ID(IX-PROV) = ID-PROVEEDOR-PC THEN
+               COMPUTE ENCONTRADO-PROV = 1.
+
+       IMPRIMIR-RUBRO-RESUMEN.
+           OPEN INPUT RUBRO.
+           COMPUTE ENCONTRADO-RUBRO = 0
+           PERFORM BUSCAR-NOMBRE-RUBRO-RES UNTIL ENCONTRADO-RUBRO = 1.
+           CLOSE RUBRO.
+           DISPLAY "RUBRO " RUBRO-TOT-ID(IX-RUBRO) " " DESCRIPCION-RC
+               ": $" RUBRO-TOT-TOTAL(IX-RUBRO).
+
+       BUSCAR-NOMBRE-RUBRO-RES.
+           READ RUBRO NEXT RECORD INTO REG-RUBRO-RC AT END
+               MOVE "(RUBRO DADO DE BAJA)" TO DESCRIPCION-RC
+               COMPUTE ENCONTRADO-RUBRO = 1.
+           IF RUBRO-TOT-ID(IX-RUBRO) = ID-RUBRO-RC THEN
+               COMPUTE ENCONTRADO-RUBRO = 1.
+
+       CIERRE-EJERCICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA-ACTUAL.
+           DISPLAY "CIERRE DE EJERCICIO - ARCHIVANDO VENTAS"
+               " ANTERIORES A " ANIO-ACTUAL "."
+           OPEN I-O VENTA.
+           OPEN EXTEND VENTA-HIST.
+           COMPUTE OP-USUARIO = 1.
+           COMPUTE CANT-ARCHIVADAS = 0.
+           PERFORM ARCHIVAR-VENTA UNTIL OP-USUARIO = 2.
+           CLOSE VENTA.
+           CLOSE VENTA-HIST.
+           DISPLAY CANT-ARCHIVADAS " VENTAS ARCHIVADAS EN"
+               " VENTA-HIST.DAT.".
+           COMPUTE OP-USUARIO = 9.
+
+       ARCHIVAR-VENTA.
+           READ VENTA NEXT RECORD INTO REG-VENTA-VC
+               AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               IF ANIO-VC < ANIO-ACTUAL THEN
+                   DELETE VENTA RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR AL ARCHIVAR LA VENTA."
+                           PERFORM INTERPRETAR-ESTADO
+                       NOT INVALID KEY
+                           WRITE REG-VENTA-HIST FROM REG-VENTA-VC
+                           ADD 1 TO CANT-ARCHIVADAS
+                   END-DELETE.
+
+       EXPORTAR-CSV.
+           PERFORM EXPORTAR-PROVEEDOR-CSV.
+           PERFORM EXPORTAR-RUBRO-CSV.
+           PERFORM EXPORTAR-VENTA-CSV.
+           DISPLAY "EXPORTACION A CSV FINALIZADA.".
+
+       EXPORTAR-PROVEEDOR-CSV.
+           OPEN OUTPUT PROVEEDOR-CSV.
+           MOVE "ID,NOMBRE,APELLIDO,EMAIL,CELULAR" TO
+               LINEA-PROVEEDOR-CSV.
+           WRITE LINEA-PROVEEDOR-CSV.
+           OPEN INPUT PROVEEDOR.
+           COMPUTE OP-USUARIO = 1.
+           PERFORM ESCRIBIR-PROVEEDOR-CSV UNTIL OP-USUARIO = 2.
+           CLOSE PROVEEDOR.
+           CLOSE PROVEEDOR-CSV.
+           COMPUTE OP-USUARIO = 9.
+
+       ESCRIBIR-PROVEEDOR-CSV.
+           READ PROVEEDOR NEXT RECORD INTO REG-PROVEEDOR-PC AT END
+               COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               STRING ID-PROVEEDOR-PC DELIMITED BY SIZE
+                   "," FUNCTION TRIM(NOMBRE-PC) DELIMITED BY SIZE
+                   "," FUNCTION TRIM(APELLIDO-PC) DELIMITED BY SIZE
+                   "," FUNCTION TRIM(EMAIL-PC) DELIMITED BY SIZE
+                   "," FUNCTION TRIM(NRO-CELULAR-PC) DELIMITED BY SIZE
+                   INTO LINEA-PROVEEDOR-CSV
+               WRITE LINEA-PROVEEDOR-CSV.
+
+       EXPORTAR-RUBRO-CSV.
+           OPEN OUTPUT RUBRO-CSV.
+           MOVE "ID,DESCRIPCION" TO LINEA-RUBRO-CSV.
+           WRITE LINEA-RUBRO-CSV.
+           OPEN INPUT RUBRO.
+           COMPUTE OP-USUARIO = 1.
+           PERFORM ESCRIBIR-RUBRO-CSV UNTIL OP-USUARIO = 2.
+           CLOSE RUBRO.
+           CLOSE RUBRO-CSV.
+           COMPUTE OP-USUARIO = 9.
+
+       ESCRIBIR-RUBRO-CSV.
+           READ RUBRO NEXT RECORD INTO REG-RUBRO-RC AT END
+               COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               STRING ID-RUBRO-RC DELIMITED BY SIZE
+                   "," FUNCTION TRIM(DESCRIPCION-RC) DELIMITED BY SIZE
+                   INTO LINEA-RUBRO-CSV
+               WRITE LINEA-RUBRO-CSV.
+
+       EXPORTAR-VENTA-CSV.
+           OPEN OUTPUT VENTA-CSV.
+           STRING "ID_PRODUCTO,NOMBRE,FECHA,TOTAL_VENDIDO,"
+               "ID_PROVEEDOR,ID_RUBRO" DELIMITED BY SIZE
+               INTO LINEA-VENTA-CSV.
+           WRITE LINEA-VENTA-CSV.
+           OPEN INPUT VENTA.
+           COMPUTE OP-USUARIO = 1.
+           PERFORM ESCRIBIR-VENTA-CSV UNTIL OP-USUARIO = 2.
+           CLOSE VENTA.
+           CLOSE VENTA-CSV.
+           COMPUTE OP-USUARIO = 9.
+
+       ESCRIBIR-VENTA-CSV.
+           READ VENTA NEXT RECORD INTO REG-VENTA-VC
+               AT END COMPUTE OP-USUARIO = 2.
+           IF OP-USUARIO NOT = 2 THEN
+               STRING ID-PRODUCTO-VC DELIMITED BY SIZE
+                   "," FUNCTION TRIM(NOMBRE-VC) DELIMITED BY SIZE
+                   "," ANIO-VC DELIMITED BY SIZE
+                   "-" MES-VC DELIMITED BY SIZE
+                   "-" DIA-VC DELIMITED BY SIZE
+                   "," TOTAL-VENDIDO-VC DELIMITED BY SIZE
+                   "," ID-PROVEEDOR-VC DELIMITED BY SIZE
+                   "," ID-RUBRO-VC DELIMITED BY SIZE
+                   INTO LINEA-VENTA-CSV
+               WRITE LINEA-VENTA-CSV.
+
+       PRUEBA-ARCHIVOS.
+           OPEN INPUT PROVEEDOR.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-PROVEEDOR.
+           OPEN INPUT RUBRO.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-RUBRO.
+           OPEN INPUT VENTA.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-VENTA.
+           OPEN INPUT STOCK.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-STOCK.
+           OPEN INPUT VENTA-HIST.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-VENTA-HIST.
+           OPEN INPUT AUDITORIA.
+           IF ESTADO = 35 THEN PERFORM CARGA-ARCHIVO-AUDIT.
+           CLOSE PROVEEDOR.
+           CLOSE RUBRO.
+           CLOSE VENTA.
+           CLOSE STOCK.
+           CLOSE VENTA-HIST.
+           CLOSE AUDITORIA.
+
+       CARGA-ARCHIVO-PROVEEDOR.
+           CLOSE PROVEEDOR.
+           OPEN OUTPUT PROVEEDOR.
+
+       CARGA-ARCHIVO-RUBRO.
+           CLOSE RUBRO.
+           OPEN OUTPUT RUBRO.
+
+       CARGA-ARCHIVO-VENTA.
+           CLOSE VENTA.
+           OPEN OUTPUT VENTA.
+
+       CARGA-ARCHIVO-STOCK.
+           CLOSE STOCK.
+           OPEN OUTPUT STOCK.
+
+       CARGA-ARCHIVO-VENTA-HIST.
+           CLOSE VENTA-HIST.
+           OPEN OUTPUT VENTA-HIST.
+
+       CARGA-ARCHIVO-AUDIT.
+           CLOSE AUDITORIA.
+           OPEN OUTPUT AUDITORIA.
+
+       END PROGRAM TCC-Peresin.
